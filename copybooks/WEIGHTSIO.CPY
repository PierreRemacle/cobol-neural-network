@@ -0,0 +1,192 @@
+    *> WEIGHTSIO.CPY
+    *> Shared weights-file I/O used by READ-MNIST (writer, see
+    *> SAVE-WEIGHTS) and SCORE-MNIST (reader, see LOAD-WEIGHTS). The
+    *> file opens with a four-value shape header (HIDDEN1-SIZE,
+    *> HIDDEN2-SIZE, PIXEL-COUNT, LABEL-COUNT) so a saved network can
+    *> always be reloaded at the architecture it was trained with,
+    *> regardless of whatever mnist/network.cfg currently says. The
+    *> rest of the file holds one value per record in a fixed walk
+    *> order over WEIGHT-IH, BIAS-H, WEIGHT-H1H2/BIAS-H2 (only when
+    *> HIDDEN2-SIZE > 0), WEIGHT-HO and BIAS-O so either program can
+    *> rebuild the NEURAL-NETWORK table from the file.
+    *> CLAMP-NETWORK-SHAPE defaults/clamps HIDDEN1-SIZE, HIDDEN2-SIZE,
+    *> PIXEL-COUNT and LABEL-COUNT to the MAX-* ceilings in NETDATA.CPY
+    *> and derives LAST-HIDDEN-SIZE, warning on any value that had to be
+    *> clamped. Shared by LOAD-NETWORK-SHAPE (mnist/network.cfg),
+    *> LOAD-CHECKPOINT (mnist/training_checkpoint.dat) and LOAD-WEIGHTS
+    *> (mnist/model_weights.dat) below, since all three read the same
+    *> four shape values from an external file that could be stale,
+    *> hand-edited or foreign, and those values are used directly as
+    *> PERFORM VARYING bounds into the OCCURS MAX-* tables.
+CLAMP-NETWORK-SHAPE.
+    IF HIDDEN1-SIZE = 0
+        MOVE 10 TO HIDDEN1-SIZE
+    END-IF
+    IF HIDDEN1-SIZE > MAX-HIDDEN1
+        DISPLAY "Warning: configured HIDDEN1-SIZE " HIDDEN1-SIZE
+                " exceeds max of " MAX-HIDDEN1 "; using default 10"
+        MOVE 10 TO HIDDEN1-SIZE
+    END-IF
+    IF HIDDEN2-SIZE > MAX-HIDDEN2
+        DISPLAY "Warning: configured HIDDEN2-SIZE " HIDDEN2-SIZE
+                " exceeds max of " MAX-HIDDEN2 "; using default 0"
+        MOVE 0 TO HIDDEN2-SIZE
+    END-IF
+    IF HIDDEN2-SIZE > 0
+        MOVE HIDDEN2-SIZE TO LAST-HIDDEN-SIZE
+    ELSE
+        MOVE HIDDEN1-SIZE TO LAST-HIDDEN-SIZE
+    END-IF
+    IF PIXEL-COUNT = 0
+        MOVE 784 TO PIXEL-COUNT
+    END-IF
+    IF PIXEL-COUNT > MAX-PIXELS
+        DISPLAY "Warning: configured PIXEL-COUNT " PIXEL-COUNT
+                " exceeds max of " MAX-PIXELS "; using default 784"
+        MOVE 784 TO PIXEL-COUNT
+    END-IF
+    IF LABEL-COUNT = 0
+        MOVE 10 TO LABEL-COUNT
+    END-IF
+    IF LABEL-COUNT > MAX-LABELS
+        DISPLAY "Warning: configured LABEL-COUNT " LABEL-COUNT
+                " exceeds max of " MAX-LABELS "; using default 10"
+        MOVE 10 TO LABEL-COUNT
+    END-IF.
+
+LOAD-WEIGHTS.
+    MOVE 'N' TO WEIGHTS-LOADED-FLAG
+    MOVE 'N' TO WF-EOF-FLAG
+    OPEN INPUT WEIGHTS-FILE
+    IF WF-NOT-FOUND
+        DISPLAY "No saved weights file found at mnist/model_weights.dat"
+    ELSE
+        READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+            AT END MOVE 'Y' TO WF-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(WEIGHTS-RECORD) TO HIDDEN1-SIZE
+        READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+            AT END MOVE 'Y' TO WF-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(WEIGHTS-RECORD) TO HIDDEN2-SIZE
+        READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+            AT END MOVE 'Y' TO WF-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(WEIGHTS-RECORD) TO PIXEL-COUNT
+        READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+            AT END MOVE 'Y' TO WF-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(WEIGHTS-RECORD) TO LABEL-COUNT
+        PERFORM CLAMP-NETWORK-SHAPE
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                    AT END MOVE 'Y' TO WF-EOF-FLAG
+                END-READ
+                COMPUTE W-IH-COL(IINDEX, HINDEX) =
+                    FUNCTION NUMVAL(WEIGHTS-RECORD)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                AT END MOVE 'Y' TO WF-EOF-FLAG
+            END-READ
+            COMPUTE BIAS-H(HINDEX) = FUNCTION NUMVAL(WEIGHTS-RECORD)
+        END-PERFORM
+        IF HIDDEN2-SIZE > 0
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                    READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                        AT END MOVE 'Y' TO WF-EOF-FLAG
+                    END-READ
+                    COMPUTE W-H1H2-COL(HINDEX, H2INDEX) =
+                        FUNCTION NUMVAL(WEIGHTS-RECORD)
+                END-PERFORM
+            END-PERFORM
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                    AT END MOVE 'Y' TO WF-EOF-FLAG
+                END-READ
+                COMPUTE BIAS-H2(H2INDEX) = FUNCTION NUMVAL(WEIGHTS-RECORD)
+            END-PERFORM
+        END-IF
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+                READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                    AT END MOVE 'Y' TO WF-EOF-FLAG
+                END-READ
+                COMPUTE W-HO-COL(LINDEX, OINDEX) =
+                    FUNCTION NUMVAL(WEIGHTS-RECORD)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            READ WEIGHTS-FILE INTO WEIGHTS-RECORD
+                AT END MOVE 'Y' TO WF-EOF-FLAG
+            END-READ
+            COMPUTE BIAS-O(OINDEX) = FUNCTION NUMVAL(WEIGHTS-RECORD)
+        END-PERFORM
+        CLOSE WEIGHTS-FILE
+        IF WF-END-OF-FILE
+            DISPLAY "Warning: weights file was shorter than expected; "
+                    "network may be partially randomized"
+        ELSE
+            MOVE 'Y' TO WEIGHTS-LOADED-FLAG
+            DISPLAY "Loaded saved network weights from "
+                    "mnist/model_weights.dat"
+        END-IF
+    END-IF.
+
+SAVE-WEIGHTS.
+    OPEN OUTPUT WEIGHTS-FILE
+    MOVE HIDDEN1-SIZE TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+    WRITE WEIGHTS-RECORD
+    MOVE HIDDEN2-SIZE TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+    WRITE WEIGHTS-RECORD
+    MOVE PIXEL-COUNT TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+    WRITE WEIGHTS-RECORD
+    MOVE LABEL-COUNT TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+    WRITE WEIGHTS-RECORD
+    PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            MOVE W-IH-COL(IINDEX, HINDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+            WRITE WEIGHTS-RECORD
+        END-PERFORM
+    END-PERFORM
+    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+        MOVE BIAS-H(HINDEX) TO WEIGHT-TEXT-FIELD
+        MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+        WRITE WEIGHTS-RECORD
+    END-PERFORM
+    IF HIDDEN2-SIZE > 0
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                MOVE W-H1H2-COL(HINDEX, H2INDEX) TO WEIGHT-TEXT-FIELD
+                MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+                WRITE WEIGHTS-RECORD
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+            MOVE BIAS-H2(H2INDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+            WRITE WEIGHTS-RECORD
+        END-PERFORM
+    END-IF
+    PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            MOVE W-HO-COL(LINDEX, OINDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+            WRITE WEIGHTS-RECORD
+        END-PERFORM
+    END-PERFORM
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+        MOVE BIAS-O(OINDEX) TO WEIGHT-TEXT-FIELD
+        MOVE WEIGHT-TEXT-FIELD TO WEIGHTS-RECORD
+        WRITE WEIGHTS-RECORD
+    END-PERFORM
+    CLOSE WEIGHTS-FILE
+    DISPLAY "Saved network weights to mnist/model_weights.dat".
