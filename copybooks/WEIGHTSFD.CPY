@@ -0,0 +1,7 @@
+    *> WEIGHTSFD.CPY
+    *> File description for the saved-weights file shared by
+    *> READ-MNIST (writer) and SCORE-MNIST (reader). One signed
+    *> decimal value per record, written in a fixed walk order over
+    *> WEIGHT-IH, BIAS-H, WEIGHT-HO and BIAS-O (see WEIGHTSIO.CPY).
+    FD WEIGHTS-FILE.
+        01 WEIGHTS-RECORD     PIC X(20).
