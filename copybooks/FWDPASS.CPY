@@ -0,0 +1,98 @@
+    *> FWDPASS.CPY
+    *> Shared forward-pass logic (one or two ReLU hidden layers plus a
+    *> stabilized softmax output layer) used by both READ-MNIST and
+    *> SCORE-MNIST so scoring always evaluates a model exactly the way
+    *> it was trained. HIDDEN2-SIZE = 0 skips the second hidden layer
+    *> entirely, matching the original single-hidden-layer network.
+    *> Callers must declare a CURRENT-IMAGE counter used only for the
+    *> periodic debug DISPLAY below.
+FORWARD-PASS.
+    IF HIDDEN2-SIZE > 0
+        MOVE HIDDEN2-SIZE TO LAST-HIDDEN-SIZE
+    ELSE
+        MOVE HIDDEN1-SIZE TO LAST-HIDDEN-SIZE
+    END-IF
+
+    *> Step 1: Compute first hidden layer outputs with ReLU
+    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+        MOVE 0 TO TEMP-SUM
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+            COMPUTE TEMP-SUM = TEMP-SUM +
+                (CURRENT-INPUT(IINDEX) * W-IH-COL(IINDEX, HINDEX))
+        END-PERFORM
+        COMPUTE TEMP-SUM = TEMP-SUM + BIAS-H(HINDEX)
+        MOVE TEMP-SUM TO Z-H(HINDEX)
+        IF TEMP-SUM > 0
+            MOVE TEMP-SUM TO HIDDEN-OUT(HINDEX)
+        ELSE
+            MOVE 0 TO HIDDEN-OUT(HINDEX)
+        END-IF
+        IF FUNCTION MOD(CURRENT-IMAGE, 100) = 0
+            DISPLAY "HIDDEN-OUT(" HINDEX "): " HIDDEN-OUT(HINDEX)
+        END-IF
+    END-PERFORM
+
+    *> Step 2: Compute the optional second hidden layer with ReLU
+    IF HIDDEN2-SIZE > 0
+        PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+            MOVE 0 TO TEMP-SUM
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                COMPUTE TEMP-SUM = TEMP-SUM +
+                    (HIDDEN-OUT(HINDEX) * W-H1H2-COL(HINDEX, H2INDEX))
+            END-PERFORM
+            COMPUTE TEMP-SUM = TEMP-SUM + BIAS-H2(H2INDEX)
+            MOVE TEMP-SUM TO Z-H2(H2INDEX)
+            IF TEMP-SUM > 0
+                MOVE TEMP-SUM TO HIDDEN2-OUT(H2INDEX)
+            ELSE
+                MOVE 0 TO HIDDEN2-OUT(H2INDEX)
+            END-IF
+        END-PERFORM
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            MOVE HIDDEN2-OUT(LINDEX) TO OUTPUT-LAYER-INPUT(LINDEX)
+        END-PERFORM
+    ELSE
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            MOVE HIDDEN-OUT(LINDEX) TO OUTPUT-LAYER-INPUT(LINDEX)
+        END-PERFORM
+    END-IF
+
+    *> Step 3: Compute output layer pre-activations
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+        MOVE 0 TO TEMP-SUM
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            COMPUTE TEMP-SUM = TEMP-SUM +
+                (OUTPUT-LAYER-INPUT(LINDEX) * W-HO-COL(LINDEX, OINDEX))
+        END-PERFORM
+        COMPUTE TEMP-SUM = TEMP-SUM + BIAS-O(OINDEX)
+        MOVE TEMP-SUM TO Z-O(OINDEX)
+    END-PERFORM
+    *> Step 4: Find MAX-Z from current Z-O values
+    MOVE Z-O(1) TO MAX-Z
+    PERFORM VARYING OINDEX FROM 2 BY 1 UNTIL OINDEX > LABEL-COUNT
+        IF Z-O(OINDEX) > MAX-Z
+            MOVE Z-O(OINDEX) TO MAX-Z
+        END-IF
+    END-PERFORM
+    *> Step 5: Compute stabilized softmax
+    MOVE 0 TO EXP-SUM
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+        COMPUTE TEMP-EXP = FUNCTION EXP(Z-O(OINDEX) - MAX-Z)
+        MOVE TEMP-EXP TO OUTPUT-OUT(OINDEX)
+        ADD TEMP-EXP TO EXP-SUM
+        IF FUNCTION MOD(CURRENT-IMAGE, 100) = 0
+            DISPLAY "EXP-SUM for OINDEX " OINDEX ": " EXP-SUM
+        END-IF
+    END-PERFORM
+    *> Step 6: Normalize outputs with safety check
+    IF EXP-SUM = 0
+        DISPLAY "Warning: EXP-SUM is zero, setting uniform probabilities"
+        MOVE 'Y' TO EXP-SUM-ZERO-FLAG
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            COMPUTE OUTPUT-OUT(OINDEX) = 0.1
+        END-PERFORM
+    ELSE
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            COMPUTE OUTPUT-OUT(OINDEX) = OUTPUT-OUT(OINDEX) / EXP-SUM
+        END-PERFORM
+    END-IF.
