@@ -0,0 +1,7 @@
+    *> WEIGHTSSEL.CPY
+    *> FILE-CONTROL entry for the saved-weights file, shared by
+    *> READ-MNIST and SCORE-MNIST.
+    SELECT WEIGHTS-FILE ASSIGN TO 'mnist/model_weights.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WF-STATUS.
