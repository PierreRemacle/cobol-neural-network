@@ -0,0 +1,67 @@
+    *> NETDATA.CPY
+    *> Shared neural-network weight/activation layout used by both the
+    *> training job (READ-MNIST) and the standalone scoring job
+    *> (SCORE-MNIST) so the two programs can never drift out of sync
+    *> on the shape of a weights file.
+    *>
+    *> The hidden-layer widths are a run-time choice (see
+    *> mnist/network.cfg, read by LOAD-NETWORK-SHAPE in READ-MNIST)
+    *> rather than a fixed OCCURS count; HIDDEN1-SIZE/HIDDEN2-SIZE cap
+    *> how far the PERFORM VARYING loops below actually walk into
+    *> these oversized tables. HIDDEN2-SIZE = 0 means the network has
+    *> only one hidden layer, matching the original architecture.
+    *>
+    *> PIXEL-COUNT and LABEL-COUNT are likewise run-time choices (also
+    *> read from mnist/network.cfg) so this network is not locked to
+    *> 28x28 MNIST digit images; MAX-PIXELS/MAX-LABELS are just the
+    *> oversized-table ceilings those counts are allowed to grow to.
+    78 MAX-HIDDEN1 VALUE 64.
+    78 MAX-HIDDEN2 VALUE 64.
+    78 MAX-PIXELS  VALUE 1024.
+    78 MAX-LABELS  VALUE 99.
+
+    01 NETWORK-SHAPE.
+        05 HIDDEN1-SIZE    PIC 9(3) VALUE 10.
+        05 HIDDEN2-SIZE    PIC 9(3) VALUE 0.
+        05 LAST-HIDDEN-SIZE PIC 9(3) VALUE 10.
+        05 PIXEL-COUNT     PIC 9(4) VALUE 784.
+        05 LABEL-COUNT     PIC 9(2) VALUE 10.
+
+    01 NEURAL-NETWORK.
+      05 WEIGHT-IH OCCURS MAX-PIXELS TIMES.
+           10 W-IH-COL OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+      05 BIAS-H OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+      05 WEIGHT-H1H2 OCCURS MAX-HIDDEN1 TIMES.
+           10 W-H1H2-COL OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+      05 BIAS-H2 OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+      05 WEIGHT-HO OCCURS MAX-HIDDEN2 TIMES.
+           10 W-HO-COL OCCURS MAX-LABELS TIMES USAGE COMP-1.
+      05 BIAS-O OCCURS MAX-LABELS TIMES USAGE COMP-1.
+
+    01 NETWORK-VARIABLES.
+      05 CURRENT-INPUT OCCURS MAX-PIXELS TIMES USAGE COMP-1.
+      05 CURRENT-LABEL PIC 9(2).
+      05 HIDDEN-OUT OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+      05 HIDDEN2-OUT OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+      05 OUTPUT-LAYER-INPUT OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+      05 OUTPUT-OUT OCCURS MAX-LABELS TIMES USAGE COMP-1.
+
+    01 FORWARD-PASS-WORK.
+        05 TEMP-SUM        USAGE COMP-1.
+        05 TEMP-EXP        USAGE COMP-1.
+        05 EXP-SUM         USAGE COMP-1.
+        05 HINDEX          PIC 9(4).
+        05 H2INDEX         PIC 9(4).
+        05 LINDEX          PIC 9(4).
+        05 OINDEX          PIC 9(4).
+        05 IINDEX          PIC 9(4).
+        05 Z-H OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+        05 Z-H2 OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+        05 Z-O OCCURS MAX-LABELS TIMES USAGE COMP-1.
+        05 MAX-Z           USAGE COMP-1.
+        05 EXP-SUM-ZERO-FLAG PIC X VALUE 'N'.
+           88 EXP-SUM-WENT-ZERO VALUE 'Y'.
+
+    01 ARGMAX-WORK.
+        05 MAX-PROB        USAGE COMP-1.
+        05 PREDICTED-LABEL PIC 9(2).
