@@ -0,0 +1,11 @@
+    *> WEIGHTSWS.CPY
+    *> Working-storage support items for LOAD-WEIGHTS/SAVE-WEIGHTS
+    *> (see WEIGHTSIO.CPY).
+    01 WF-STATUS              PIC XX VALUE '00'.
+       88 WF-OK               VALUE '00'.
+       88 WF-NOT-FOUND        VALUE '35'.
+    01 WF-EOF-FLAG            PIC X VALUE 'N'.
+       88 WF-END-OF-FILE      VALUE 'Y'.
+    01 WEIGHT-TEXT-FIELD      PIC -9999.999999999.
+    01 WEIGHTS-LOADED-FLAG    PIC X VALUE 'N'.
+       88 WEIGHTS-WERE-LOADED VALUE 'Y'.
