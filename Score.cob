@@ -0,0 +1,177 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SCORE-MNIST.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SCORE-INPUT-FILE ASSIGN TO 'mnist/mnist_score.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL.
+    SELECT SCORE-OUTPUT-FILE ASSIGN TO 'mnist/mnist_predictions.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL.
+    COPY WEIGHTSSEL.
+
+DATA DIVISION.
+FILE SECTION.
+    FD SCORE-INPUT-FILE.
+        01 SCORE-INPUT-RECORD  PIC X(8000).
+    FD SCORE-OUTPUT-FILE.
+        01 SCORE-OUTPUT-RECORD PIC X(20).
+    COPY WEIGHTSFD.
+
+WORKING-STORAGE SECTION.
+    01 INPUT-EOF-FLAG        PIC X VALUE 'N'.
+       88 INPUT-END-OF-FILE  VALUE 'Y'.
+    01 ROW-VALID-FLAG        PIC X VALUE 'Y'.
+       88 ROW-IS-VALID       VALUE 'Y'.
+
+    01 INPUT-RECORD          PIC X(8000).
+    01 FIELD-COUNTER         PIC 9(4) VALUE 0.
+    01 PIXEL-VALUE           PIC 9(3) VALUE 0.
+    01 PIXEL-RAW-VALUE       PIC S9(5) VALUE 0.
+    01 NORMALIZED-PIXEL      PIC 9V9(3) VALUE 0.
+    01 FIELD-DATA            PIC X(6).  *> wide enough for any pixel value
+                                         *> so a malformed/oversized field
+                                         *> is not silently truncated
+    01 DELIM-PTR             PIC 9(4) VALUE 1.
+    01 START-PTR             PIC 9(4) VALUE 1.
+    01 TEMP-LEN              PIC 9(4).
+    01 CURRENT-IMAGE         PIC 9(5) VALUE 0.
+    01 SCORED-COUNT          PIC 9(6) VALUE 0.
+    01 BAD-ROW-COUNT         PIC 9(6) VALUE 0.
+
+    COPY NETDATA.
+    COPY WEIGHTSWS.
+
+PROCEDURE DIVISION.
+MAIN-ROUTINE.
+    PERFORM INITIALIZATION-ROUTINE
+    IF NOT WEIGHTS-WERE-LOADED
+        DISPLAY "No trained weights available; run READ-MNIST first."
+    ELSE
+        DISPLAY "Scoring images from mnist/mnist_score.csv..."
+        PERFORM PROCESS-SCORE-RECORDS UNTIL INPUT-END-OF-FILE
+        DISPLAY "Scored " SCORED-COUNT " image(s)."
+        IF BAD-ROW-COUNT > 0
+            DISPLAY "Skipped " BAD-ROW-COUNT " malformed row(s)."
+        END-IF
+    END-IF
+    PERFORM TERMINATION-ROUTINE
+    STOP RUN.
+
+INITIALIZATION-ROUTINE.
+    OPEN INPUT SCORE-INPUT-FILE
+    OPEN OUTPUT SCORE-OUTPUT-FILE
+
+    *> Skip header row if present
+    READ SCORE-INPUT-FILE INTO SCORE-INPUT-RECORD
+        AT END MOVE 'Y' TO INPUT-EOF-FLAG
+    END-READ
+    IF SCORE-INPUT-RECORD(1:5) = "label"
+        CONTINUE
+    ELSE
+        CLOSE SCORE-INPUT-FILE
+        OPEN INPUT SCORE-INPUT-FILE
+    END-IF
+
+    MOVE "image,predicted_label" TO SCORE-OUTPUT-RECORD
+    WRITE SCORE-OUTPUT-RECORD
+
+    PERFORM LOAD-WEIGHTS.
+
+PROCESS-SCORE-RECORDS.
+    READ SCORE-INPUT-FILE INTO SCORE-INPUT-RECORD
+        AT END MOVE 'Y' TO INPUT-EOF-FLAG
+        NOT AT END
+            ADD 1 TO CURRENT-IMAGE
+            MOVE SCORE-INPUT-RECORD TO INPUT-RECORD
+            PERFORM PROCESS-SCORE-IMAGE
+    END-READ.
+
+FIND-NEXT-FIELD.
+    MOVE SPACES TO FIELD-DATA
+    MOVE START-PTR TO DELIM-PTR
+    PERFORM UNTIL DELIM-PTR > FUNCTION LENGTH(INPUT-RECORD)
+       OR INPUT-RECORD(DELIM-PTR:1) = ','
+       ADD 1 TO DELIM-PTR
+    END-PERFORM
+    COMPUTE TEMP-LEN = DELIM-PTR - START-PTR
+    IF TEMP-LEN > 0
+        MOVE INPUT-RECORD(START-PTR:TEMP-LEN) TO FIELD-DATA
+    END-IF
+    ADD 1 TO DELIM-PTR
+    MOVE DELIM-PTR TO START-PTR.
+
+PROCESS-SCORE-IMAGE.
+    MOVE 0 TO FIELD-COUNTER
+    MOVE 1 TO START-PTR
+    MOVE 'Y' TO ROW-VALID-FLAG
+
+    *> First column is a placeholder/id column mirroring the label
+    *> column in the training CSV layout; it is not used for scoring.
+    PERFORM FIND-NEXT-FIELD
+
+    *> Read and normalize the PIXEL-COUNT pixel values (the image shape
+    *> the loaded model was trained with)
+    PERFORM VARYING FIELD-COUNTER FROM 1 BY 1
+       UNTIL FIELD-COUNTER > PIXEL-COUNT OR START-PTR > FUNCTION LENGTH(INPUT-RECORD)
+       PERFORM FIND-NEXT-FIELD
+       IF ROW-IS-VALID
+           IF TEMP-LEN > FUNCTION LENGTH(FIELD-DATA)
+               MOVE 'N' TO ROW-VALID-FLAG
+               ADD 1 TO BAD-ROW-COUNT
+               DISPLAY "Warning: image " CURRENT-IMAGE
+                       " has an oversized pixel field at column "
+                       FIELD-COUNTER "; skipping row"
+           ELSE
+           IF FUNCTION TEST-NUMVAL(FIELD-DATA) NOT = 0
+               MOVE 'N' TO ROW-VALID-FLAG
+               ADD 1 TO BAD-ROW-COUNT
+               DISPLAY "Warning: image " CURRENT-IMAGE
+                       " has a non-numeric pixel at column " FIELD-COUNTER
+                       "; skipping row"
+           ELSE
+               MOVE FUNCTION NUMVAL(FIELD-DATA) TO PIXEL-RAW-VALUE
+               IF PIXEL-RAW-VALUE < 0 OR PIXEL-RAW-VALUE > 255
+                   MOVE 'N' TO ROW-VALID-FLAG
+                   ADD 1 TO BAD-ROW-COUNT
+                   DISPLAY "Warning: image " CURRENT-IMAGE
+                           " has out-of-range pixel " PIXEL-RAW-VALUE
+                           " at column " FIELD-COUNTER "; skipping row"
+               ELSE
+                   MOVE PIXEL-RAW-VALUE TO PIXEL-VALUE
+                   COMPUTE NORMALIZED-PIXEL = PIXEL-VALUE / 255
+                   MOVE NORMALIZED-PIXEL TO CURRENT-INPUT(FIELD-COUNTER)
+               END-IF
+           END-IF
+           END-IF
+       END-IF
+    END-PERFORM
+
+    IF ROW-IS-VALID
+        PERFORM FORWARD-PASS
+
+        MOVE 0 TO MAX-PROB
+        MOVE 0 TO PREDICTED-LABEL
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            IF OUTPUT-OUT(OINDEX) > MAX-PROB
+                MOVE OUTPUT-OUT(OINDEX) TO MAX-PROB
+                COMPUTE PREDICTED-LABEL = OINDEX - 1
+            END-IF
+        END-PERFORM
+
+        STRING CURRENT-IMAGE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PREDICTED-LABEL DELIMITED BY SIZE
+               INTO SCORE-OUTPUT-RECORD
+        WRITE SCORE-OUTPUT-RECORD
+        ADD 1 TO SCORED-COUNT
+    END-IF.
+
+    COPY FWDPASS.
+
+    COPY WEIGHTSIO.
+
+TERMINATION-ROUTINE.
+    CLOSE SCORE-INPUT-FILE
+    CLOSE SCORE-OUTPUT-FILE.
