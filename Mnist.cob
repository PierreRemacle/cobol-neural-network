@@ -9,6 +9,27 @@ FILE-CONTROL.
     SELECT TEST-FILE ASSIGN TO 'mnist/mnist_test.csv'
         ORGANIZATION IS LINE SEQUENTIAL
         ACCESS MODE IS SEQUENTIAL.
+    COPY WEIGHTSSEL.
+    SELECT CHECKPOINT-FILE ASSIGN TO 'mnist/training_checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS CK-STATUS.
+    SELECT BATCH-CONFIG-FILE ASSIGN TO 'mnist/batch_size.cfg'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS BC-STATUS.
+    SELECT NETWORK-CONFIG-FILE ASSIGN TO 'mnist/network.cfg'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS NC-STATUS.
+    SELECT VALIDATION-FILE ASSIGN TO 'mnist/mnist_val.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS VL-STATUS.
+    SELECT RUN-HISTORY-FILE ASSIGN TO 'mnist/run_history.log'
+        ORGANIZATION IS LINE SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS RH-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
@@ -16,6 +37,17 @@ FILE SECTION.
         01 TRAIN-RECORD        PIC X(8000).
     FD TEST-FILE.
         01 TEST-RECORD         PIC X(8000).
+    COPY WEIGHTSFD.
+    FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD   PIC X(20).
+    FD BATCH-CONFIG-FILE.
+        01 BATCH-CONFIG-RECORD PIC X(10).
+    FD NETWORK-CONFIG-FILE.
+        01 NETWORK-CONFIG-RECORD PIC X(10).
+    FD VALIDATION-FILE.
+        01 VALIDATION-RECORD   PIC X(8000).
+    FD RUN-HISTORY-FILE.
+        01 RUN-HISTORY-RECORD  PIC X(132).
 
 WORKING-STORAGE SECTION.
     01 EOF-FLAG              PIC X VALUE 'N'.
@@ -26,98 +58,229 @@ WORKING-STORAGE SECTION.
        88 TEST-END-OF-FILE   VALUE 'Y'.
 
     01 INPUT-RECORD          PIC X(8000).  *> Generic record for processing
-    01 DATA-TYPE             PIC X(5).     *> "TRAIN" or "TEST"
+    01 DATA-TYPE             PIC X(5).     *> "TRAIN", "TEST" or "VAL"
     01 RECORD-COUNT          PIC 9(6) VALUE ZEROES.
     01 TRAIN-COUNT           PIC 9(6) VALUE ZEROES.
     01 TEST-COUNT            PIC 9(6) VALUE ZEROES.
     01 FIELD-COUNTER         PIC 9(4) VALUE 0.
     01 PIXEL-VALUE           PIC 9(3) VALUE 0.       *> Raw integer value (0-255)
     01 NORMALIZED-PIXEL      PIC 9V9(3) VALUE 0.     *> Normalized value (0.000-1.000)
-    01 THE-LABEL             PIC 9(1) VALUE 0.
-    01 FIELD-DATA            PIC X(3).
+    01 THE-LABEL             PIC 9(2) VALUE 0.
+    01 FIELD-DATA            PIC X(6).  *> wide enough for any sign plus
+                                         *> the 5-digit range LABEL-RAW-VALUE/
+                                         *> PIXEL-RAW-VALUE can hold, so an
+                                         *> out-of-range field is detected
+                                         *> rather than silently truncated
     01 DELIM-PTR             PIC 9(4) VALUE 1.
     01 START-PTR             PIC 9(4) VALUE 1.
     01 TEMP-LEN              PIC 9(4).
     01 CURRENT-IMAGE         PIC 9(5) VALUE 0.
     01 EPOCH                 PIC 9(2) VALUE 0.
+    01 START-EPOCH           PIC 9(2) VALUE 1.
+
+    01 TRAIN-ROWS-SEEN       PIC 9(6) VALUE 0.
+    01 TEST-ROWS-SEEN        PIC 9(6) VALUE 0.
+    01 CURRENT-ROW-NUMBER    PIC 9(6) VALUE 0.
+
+    01 CSV-VALIDATION-WORK.
+        05 CSV-FIELD-TOTAL      PIC 9(4) VALUE 0.
+        05 EXPECTED-FIELD-TOTAL PIC 9(4) VALUE 0.
+        05 CSV-SCAN-PTR         PIC 9(4) VALUE 1.
+        05 RECORD-VALID-FLAG    PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID   VALUE 'Y'.
+        05 LABEL-RAW-VALUE      PIC S9(5) VALUE 0.
+        05 PIXEL-RAW-VALUE      PIC S9(5) VALUE 0.
+
+    01 VALIDATION-REPORT-COUNTERS.
+        05 BAD-FIELD-COUNT-TOTAL  PIC 9(6) VALUE 0.
+        05 BAD-LABEL-TOTAL        PIC 9(6) VALUE 0.
+        05 BAD-PIXEL-TOTAL        PIC 9(6) VALUE 0.
+        05 SKIPPED-RECORD-TOTAL   PIC 9(6) VALUE 0.
+
+    01 CK-STATUS              PIC XX VALUE '00'.
+       88 CK-OK               VALUE '00'.
+       88 CK-NOT-FOUND        VALUE '35'.
+    01 CK-EOF-FLAG            PIC X VALUE 'N'.
+       88 CK-END-OF-FILE      VALUE 'Y'.
+    01 CHECKPOINT-LOADED-FLAG PIC X VALUE 'N'.
+       88 CHECKPOINT-WAS-LOADED VALUE 'Y'.
+    01 CHECKPOINT-EPOCH       PIC 9(2) VALUE 0.
+    01 CHECKPOINT-PATH        PIC X(32)
+       VALUE 'mnist/training_checkpoint.dat'.
+
+    01 BC-STATUS               PIC XX VALUE '00'.
+       88 BC-NOT-FOUND         VALUE '35'.
+    01 BATCH-SIZE              PIC 9(4) VALUE 1.
+    01 BATCH-COUNTER           PIC 9(4) VALUE 0.
+
+    01 NC-STATUS               PIC XX VALUE '00'.
+       88 NC-NOT-FOUND         VALUE '35'.
+
+    01 VL-STATUS               PIC XX VALUE '00'.
+       88 VL-NOT-FOUND         VALUE '35'.
+    01 VAL-EOF-FLAG            PIC X VALUE 'N'.
+       88 VAL-END-OF-FILE      VALUE 'Y'.
+    01 VAL-COUNT               PIC 9(6) VALUE ZEROES.
+    01 VAL-ROWS-SEEN           PIC 9(6) VALUE 0.
+    01 VALIDATION-AVAILABLE-FLAG PIC X VALUE 'N'.
+       88 VALIDATION-IS-AVAILABLE VALUE 'Y'.
+    01 VAL-ACCURACY            PIC 9(3)V9(2) VALUE 0.
+    01 BEST-VAL-ACCURACY       PIC 9(3)V9(2) VALUE 0.
+    01 VAL-STALL-COUNT         PIC 9(2) VALUE 0.
+    01 STOP-TRAINING-FLAG      PIC X VALUE 'N'.
+       88 STOP-TRAINING        VALUE 'Y'.
+
+    01 RH-STATUS               PIC XX VALUE '00'.
+       88 RH-NOT-FOUND         VALUE '35'.
+    01 EPOCHS-COMPLETED        PIC 9(2) VALUE 0.
+    01 RUN-HISTORY-WORK.
+        05 RH-DATE-TIME.
+           10 RH-YEAR          PIC 9(4).
+           10 RH-MONTH         PIC 9(2).
+           10 RH-DAY           PIC 9(2).
+           10 RH-HOUR          PIC 9(2).
+           10 RH-MINUTE        PIC 9(2).
+           10 RH-SECOND        PIC 9(2).
+           10 FILLER           PIC X(9).
+        05 RH-SAFETY-DISPLAY   PIC X(3).
+        05 RH-ACCURACY-OUT     PIC ZZ9.99.
+        05 RH-ACCURACY-DISPLAY PIC X(20).
+        05 RH-TRAIN-COUNT-OUT  PIC ZZZZZ9.
+        05 RH-TEST-COUNT-OUT   PIC ZZZZZ9.
+        05 RH-EPOCHS-OUT       PIC Z9.
 
 
 
+    COPY NETDATA.
+    COPY WEIGHTSWS.
+
     01 IMAGE-ARRAY-TRAIN.
        05 IMAGE OCCURS 60000 TIMES INDEXED BY TRAIN-INDEX.
-          10 IMAGE-LABEL        PIC 9(1).
-          10 PIX OCCURS 784 TIMES INDEXED BY PIXEL-INDEX
+          10 IMAGE-LABEL        PIC 9(2).
+          10 PIX OCCURS MAX-PIXELS TIMES INDEXED BY PIXEL-INDEX
              PIC 9V9(3) VALUE 0.
     01 IMAGE-ARRAY-TEST.
        05 IMAGE-TEST OCCURS 10000 TIMES INDEXED BY TEST-INDEX.
-          10 IMAGE-LABEL-TEST   PIC 9(1).
-          10 PIX-TEST OCCURS 784 TIMES INDEXED BY PIXEL-INDEX
+          10 IMAGE-LABEL-TEST   PIC 9(2).
+          10 PIX-TEST OCCURS MAX-PIXELS TIMES INDEXED BY PIXEL-INDEX
+             PIC 9V9(3) VALUE 0.
+    01 IMAGE-ARRAY-VAL.
+       05 IMAGE-VAL OCCURS 10000 TIMES INDEXED BY VAL-INDEX.
+          10 IMAGE-LABEL-VAL    PIC 9(2).
+          10 PIX-VAL OCCURS MAX-PIXELS TIMES INDEXED BY PIXEL-INDEX
              PIC 9V9(3) VALUE 0.
 
-    01 NEURAL-NETWORK.
-      05 WEIGHT-IH OCCURS 784 TIMES.
-           10 W-IH-COL OCCURS 10 TIMES USAGE COMP-1.
-      05 BIAS-H OCCURS 10 TIMES USAGE COMP-1.
-      05 WEIGHT-HO OCCURS 10 TIMES.
-           10 W-HO-COL OCCURS 10 TIMES USAGE COMP-1.
-      05 BIAS-O OCCURS 10 TIMES USAGE COMP-1.
-
-    01 NETWORK-VARIABLES.
-      05 CURRENT-INPUT OCCURS 784 TIMES USAGE COMP-1.
-      05 CURRENT-LABEL PIC 9(1).
-      05 HIDDEN-OUT OCCURS 10 TIMES USAGE COMP-1.
-      05 OUTPUT-OUT OCCURS 10 TIMES USAGE COMP-1.
-    01 NEURAL-NETWORK-TEMP.
-        05 TEMP-SUM        USAGE COMP-1.
-        05 TEMP-EXP        USAGE COMP-1.
-        05 EXP-SUM         USAGE COMP-1.
-        05 HINDEX          PIC 9(4).
-        05 OINDEX          PIC 9(4).
-        05 IINDEX          PIC 9(4).
-        05 Z-H OCCURS 10 TIMES USAGE COMP-1.
-        05 Z-O OCCURS 10 TIMES USAGE COMP-1.
-        05 DELTA-O OCCURS 10 TIMES USAGE COMP-1.
-        05 DELTA-H OCCURS 10 TIMES USAGE COMP-1.
-        05 ONE-HOT OCCURS 10 TIMES USAGE COMP-1.
+    01 TRAINING-WORK.
+        05 DELTA-O OCCURS MAX-LABELS TIMES USAGE COMP-1.
+        05 DELTA-LAST OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+        05 DELTA-H2 OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+        05 DELTA-H OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+        05 ONE-HOT OCCURS MAX-LABELS TIMES USAGE COMP-1.
         05 LEARNING-RATE USAGE COMP-1 VALUE 0.001.
-        
+
+    01 BATCH-GRADIENTS.
+        05 GRAD-WIH OCCURS MAX-PIXELS TIMES.
+             10 GRAD-WIH-COL OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+        05 GRAD-BIAS-H OCCURS MAX-HIDDEN1 TIMES USAGE COMP-1.
+        05 GRAD-WH1H2 OCCURS MAX-HIDDEN1 TIMES.
+             10 GRAD-WH1H2-COL OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+        05 GRAD-BIAS-H2 OCCURS MAX-HIDDEN2 TIMES USAGE COMP-1.
+        05 GRAD-WHO OCCURS MAX-HIDDEN2 TIMES.
+             10 GRAD-WHO-COL OCCURS MAX-LABELS TIMES USAGE COMP-1.
+        05 GRAD-BIAS-O OCCURS MAX-LABELS TIMES USAGE COMP-1.
+
         05 CORRECT-COUNT   PIC 9(5) VALUE 0.
         05 TOTAL-TESTED    PIC 9(5) VALUE 0.
         05 ACCURACY        PIC 9(3)V9(2) VALUE 0.
-        05 MAX-PROB        USAGE COMP-1.
-        05 PREDICTED-LABEL PIC 9(2).
 
-        05 MAX-Z           USAGE COMP-1.  *> For softmax stability
         05 QUOTIENT          PIC 9(5).       *> For modulus division
         05 REMAINDER-VALUE   PIC 9(5).       *> For modulus remainder
+
+    01 CONFUSION-MATRIX.
+       05 CM-ROW OCCURS MAX-LABELS TIMES.
+          10 CM-CELL OCCURS MAX-LABELS TIMES PIC 9(5) VALUE 0.
+    01 CONFUSION-MATRIX-WORK.
+        05 CM-TRUE          PIC 9(2).
+        05 CM-PRED          PIC 9(2).
+        05 CM-I              PIC 9(2).
+        05 CM-J              PIC 9(2).
+        05 CM-ROW-TOTAL      PIC 9(6).
+        05 CM-COL-TOTAL      PIC 9(6).
+        05 CM-TP             PIC 9(6).
+        05 CM-PRECISION      PIC 9(3)V9(2).
+        05 CM-RECALL         PIC 9(3)V9(2).
+        05 CM-LINE            PIC X(132).
+        05 CM-PTR              PIC 9(4).
+        05 CM-CELL-OUT        PIC ZZZZ9.
+        05 CM-DIGIT-OUT       PIC Z9.
+
 PROCEDURE DIVISION.
 MAIN-ROUTINE.
     PERFORM INITIALIZATION-ROUTINE
+    PERFORM LOAD-NETWORK-SHAPE
+    MOVE 1 TO START-EPOCH
+    PERFORM LOAD-CHECKPOINT
+    IF CHECKPOINT-WAS-LOADED
+        COMPUTE START-EPOCH = CHECKPOINT-EPOCH + 1
+        DISPLAY "Resuming training from checkpoint after epoch "
+                CHECKPOINT-EPOCH
+    ELSE
+        PERFORM LOAD-WEIGHTS
+        IF WEIGHTS-WERE-LOADED
+            DISPLAY "Resuming training from saved network weights."
+        ELSE
+            DISPLAY "Initialized neural network."
+            PERFORM INITIALIZE-NETWORK
+        END-IF
+    END-IF
+    *> The network shape is now whatever a loaded checkpoint or weights
+    *> file says it is (overriding mnist/network.cfg if they differ), so
+    *> the CSV data below is always validated and parsed against the
+    *> shape the network will actually train with.
     DISPLAY "Loading MNIST data..."
     PERFORM PROCESS-TRAIN-RECORDS UNTIL TRAIN-END-OF-FILE
     PERFORM PROCESS-TEST-RECORDS UNTIL TEST-END-OF-FILE
-    DISPLAY "Initialized neural network."
-    PERFORM INITIALIZE-NETWORK
+    IF VALIDATION-IS-AVAILABLE
+        PERFORM PROCESS-VAL-RECORDS UNTIL VAL-END-OF-FILE
+    ELSE
+        DISPLAY "No mnist/mnist_val.csv found; skipping per-epoch "
+                "validation and early stopping."
+    END-IF
+    PERFORM PRINT-VALIDATION-REPORT
     DISPLAY "Starting training..."
-    PERFORM VARYING EPOCH FROM 1 BY 1 UNTIL EPOCH > 5
+    PERFORM VARYING EPOCH FROM START-EPOCH BY 1
+            UNTIL EPOCH > 5 OR STOP-TRAINING
         DISPLAY "Epoch " EPOCH " of 5"
         PERFORM VARYING CURRENT-IMAGE FROM 1 BY 1 UNTIL CURRENT-IMAGE > TRAIN-COUNT
              IF FUNCTION MOD(CURRENT-IMAGE, 100) = 0
                DISPLAY "Training image " CURRENT-IMAGE " of " TRAIN-COUNT
              END-IF
-            PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > 784
+            PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
                 MOVE PIX(CURRENT-IMAGE, IINDEX) TO CURRENT-INPUT(IINDEX)
             END-PERFORM
             MOVE IMAGE-LABEL(CURRENT-IMAGE) TO CURRENT-LABEL
             PERFORM FORWARD-PASS
             PERFORM BACKPROPAGATION
+            IF FUNCTION MOD(CURRENT-IMAGE, BATCH-SIZE) = 0
+               OR CURRENT-IMAGE = TRAIN-COUNT
+                PERFORM APPLY-MINIBATCH-UPDATE
+            END-IF
         END-PERFORM
 
-        PERFORM EVALUATE-ACCURACY
+        IF VALIDATION-IS-AVAILABLE
+            PERFORM EVALUATE-VALIDATION-ACCURACY
+            PERFORM CHECK-EARLY-STOP
+        END-IF
+        PERFORM SAVE-CHECKPOINT
     END-PERFORM
+    COMPUTE EPOCHS-COMPLETED = EPOCH - 1
     DISPLAY "Training complete."
     DISPLAY "Evaluating accuracy on test set..."
     PERFORM EVALUATE-ACCURACY
+    PERFORM PRINT-CONFUSION-REPORT
+    PERFORM SAVE-WEIGHTS
+    PERFORM DELETE-CHECKPOINT
+    PERFORM APPEND-RUN-HISTORY
     PERFORM TERMINATION-ROUTINE
     STOP RUN.
 
@@ -145,12 +308,95 @@ INITIALIZATION-ROUTINE.
     ELSE
         CLOSE TEST-FILE
         OPEN INPUT TEST-FILE
-    END-IF.
+    END-IF
+
+    *> The validation split is optional; its absence only disables
+    *> per-epoch validation and early stopping, so TEST-FILE is never
+    *> touched until final evaluation
+    OPEN INPUT VALIDATION-FILE
+    IF VL-NOT-FOUND
+        MOVE 'N' TO VALIDATION-AVAILABLE-FLAG
+    ELSE
+        MOVE 'Y' TO VALIDATION-AVAILABLE-FLAG
+        READ VALIDATION-FILE INTO VALIDATION-RECORD
+            AT END MOVE 'Y' TO VAL-EOF-FLAG
+        END-READ
+        IF VALIDATION-RECORD(1:5) = "label"
+            CONTINUE
+        ELSE
+            CLOSE VALIDATION-FILE
+            OPEN INPUT VALIDATION-FILE
+        END-IF
+    END-IF
+
+    PERFORM LOAD-BATCH-SIZE.
+
+LOAD-BATCH-SIZE.
+    OPEN INPUT BATCH-CONFIG-FILE
+    IF BC-NOT-FOUND
+        MOVE 1 TO BATCH-SIZE
+    ELSE
+        READ BATCH-CONFIG-FILE INTO BATCH-CONFIG-RECORD
+            AT END MOVE 1 TO BATCH-SIZE
+        END-READ
+        IF BATCH-CONFIG-RECORD NOT = SPACES
+            MOVE FUNCTION NUMVAL(BATCH-CONFIG-RECORD) TO BATCH-SIZE
+        END-IF
+        CLOSE BATCH-CONFIG-FILE
+    END-IF
+    IF BATCH-SIZE = 0
+        MOVE 1 TO BATCH-SIZE
+    END-IF
+    DISPLAY "Mini-batch size: " BATCH-SIZE.
+
+LOAD-NETWORK-SHAPE.
+    OPEN INPUT NETWORK-CONFIG-FILE
+    IF NC-NOT-FOUND
+        MOVE 10 TO HIDDEN1-SIZE
+        MOVE 0 TO HIDDEN2-SIZE
+        MOVE 784 TO PIXEL-COUNT
+        MOVE 10 TO LABEL-COUNT
+    ELSE
+        MOVE SPACES TO NETWORK-CONFIG-RECORD
+        READ NETWORK-CONFIG-FILE INTO NETWORK-CONFIG-RECORD
+            AT END MOVE 10 TO HIDDEN1-SIZE
+        END-READ
+        IF NETWORK-CONFIG-RECORD NOT = SPACES
+            MOVE FUNCTION NUMVAL(NETWORK-CONFIG-RECORD) TO HIDDEN1-SIZE
+        END-IF
+        MOVE SPACES TO NETWORK-CONFIG-RECORD
+        READ NETWORK-CONFIG-FILE INTO NETWORK-CONFIG-RECORD
+            AT END MOVE 0 TO HIDDEN2-SIZE
+        END-READ
+        IF NETWORK-CONFIG-RECORD NOT = SPACES
+            MOVE FUNCTION NUMVAL(NETWORK-CONFIG-RECORD) TO HIDDEN2-SIZE
+        END-IF
+        MOVE SPACES TO NETWORK-CONFIG-RECORD
+        READ NETWORK-CONFIG-FILE INTO NETWORK-CONFIG-RECORD
+            AT END MOVE 784 TO PIXEL-COUNT
+        END-READ
+        IF NETWORK-CONFIG-RECORD NOT = SPACES
+            MOVE FUNCTION NUMVAL(NETWORK-CONFIG-RECORD) TO PIXEL-COUNT
+        END-IF
+        MOVE SPACES TO NETWORK-CONFIG-RECORD
+        READ NETWORK-CONFIG-FILE INTO NETWORK-CONFIG-RECORD
+            AT END MOVE 10 TO LABEL-COUNT
+        END-READ
+        IF NETWORK-CONFIG-RECORD NOT = SPACES
+            MOVE FUNCTION NUMVAL(NETWORK-CONFIG-RECORD) TO LABEL-COUNT
+        END-IF
+        CLOSE NETWORK-CONFIG-FILE
+    END-IF
+    PERFORM CLAMP-NETWORK-SHAPE
+    DISPLAY "Hidden layer sizes: " HIDDEN1-SIZE " " HIDDEN2-SIZE
+    DISPLAY "Pixel count: " PIXEL-COUNT "  Label count: " LABEL-COUNT.
 
 PROCESS-TRAIN-RECORDS.
     READ TRAIN-FILE INTO TRAIN-RECORD
         AT END MOVE 'Y' TO TRAIN-EOF-FLAG
         NOT AT END
+            ADD 1 TO TRAIN-ROWS-SEEN
+            MOVE TRAIN-ROWS-SEEN TO CURRENT-ROW-NUMBER
             COMPUTE TRAIN-INDEX = TRAIN-COUNT + 1
             IF TRAIN-INDEX <= 60000
                 MOVE TRAIN-RECORD TO INPUT-RECORD
@@ -165,6 +411,8 @@ PROCESS-TEST-RECORDS.
     READ TEST-FILE INTO TEST-RECORD
         AT END MOVE 'Y' TO TEST-EOF-FLAG
         NOT AT END
+            ADD 1 TO TEST-ROWS-SEEN
+            MOVE TEST-ROWS-SEEN TO CURRENT-ROW-NUMBER
             COMPUTE TEST-INDEX = TEST-COUNT + 1
             IF TEST-INDEX <= 10000
                 MOVE TEST-RECORD TO INPUT-RECORD
@@ -175,6 +423,22 @@ PROCESS-TEST-RECORDS.
             END-IF
     END-READ.
 
+PROCESS-VAL-RECORDS.
+    READ VALIDATION-FILE INTO VALIDATION-RECORD
+        AT END MOVE 'Y' TO VAL-EOF-FLAG
+        NOT AT END
+            ADD 1 TO VAL-ROWS-SEEN
+            MOVE VAL-ROWS-SEEN TO CURRENT-ROW-NUMBER
+            COMPUTE VAL-INDEX = VAL-COUNT + 1
+            IF VAL-INDEX <= 10000
+                MOVE VALIDATION-RECORD TO INPUT-RECORD
+                MOVE "VAL" TO DATA-TYPE
+                PERFORM PROCESS-MNIST-RECORD
+            ELSE
+                MOVE 'Y' TO VAL-EOF-FLAG
+            END-IF
+    END-READ.
+
 FIND-NEXT-FIELD.
     MOVE SPACES TO FIELD-DATA
     MOVE START-PTR TO DELIM-PTR
@@ -189,129 +453,185 @@ FIND-NEXT-FIELD.
     ADD 1 TO DELIM-PTR
     MOVE DELIM-PTR TO START-PTR.
 
+COUNT-CSV-FIELDS.
+    MOVE 1 TO CSV-FIELD-TOTAL
+    PERFORM VARYING CSV-SCAN-PTR FROM 1 BY 1
+       UNTIL CSV-SCAN-PTR > FUNCTION LENGTH(INPUT-RECORD)
+        IF INPUT-RECORD(CSV-SCAN-PTR:1) = ','
+            ADD 1 TO CSV-FIELD-TOTAL
+        END-IF
+    END-PERFORM.
+
 PROCESS-MNIST-RECORD.
     MOVE 0 TO FIELD-COUNTER
     MOVE 1 TO START-PTR
+    MOVE 'Y' TO RECORD-VALID-FLAG
 
-    *> Lire le label
-    PERFORM FIND-NEXT-FIELD
-    MOVE FUNCTION NUMVAL(FIELD-DATA) TO THE-LABEL
+    *> A valid row is exactly one label plus PIXEL-COUNT pixel columns
+    PERFORM COUNT-CSV-FIELDS
+    COMPUTE EXPECTED-FIELD-TOTAL = PIXEL-COUNT + 1
+    IF CSV-FIELD-TOTAL NOT = EXPECTED-FIELD-TOTAL
+        MOVE 'N' TO RECORD-VALID-FLAG
+        ADD 1 TO BAD-FIELD-COUNT-TOTAL
+        DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                " has " CSV-FIELD-TOTAL " field(s), expected "
+                EXPECTED-FIELD-TOTAL "; skipping row"
+    END-IF
 
-    *> Stocker le label dans le bon tableau
-    IF DATA-TYPE = "TRAIN"
-        MOVE THE-LABEL TO IMAGE-LABEL (TRAIN-INDEX)
-    ELSE
-        MOVE THE-LABEL TO IMAGE-LABEL-TEST (TEST-INDEX)
+    IF RECORD-IS-VALID
+        *> Lire le label
+        PERFORM FIND-NEXT-FIELD
+        IF TEMP-LEN > FUNCTION LENGTH(FIELD-DATA)
+            MOVE 'N' TO RECORD-VALID-FLAG
+            ADD 1 TO BAD-LABEL-TOTAL
+            DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                    " has an oversized label field; skipping row"
+        ELSE
+            IF FUNCTION TEST-NUMVAL(FIELD-DATA) NOT = 0
+                MOVE 'N' TO RECORD-VALID-FLAG
+                ADD 1 TO BAD-LABEL-TOTAL
+                DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                        " has a non-numeric label; skipping row"
+            ELSE
+                MOVE FUNCTION NUMVAL(FIELD-DATA) TO LABEL-RAW-VALUE
+                IF LABEL-RAW-VALUE < 0 OR LABEL-RAW-VALUE > LABEL-COUNT - 1
+                    MOVE 'N' TO RECORD-VALID-FLAG
+                    ADD 1 TO BAD-LABEL-TOTAL
+                    DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                            " has out-of-range label " LABEL-RAW-VALUE
+                            "; skipping row"
+                ELSE
+                    MOVE LABEL-RAW-VALUE TO THE-LABEL
+                    *> Stocker le label dans le bon tableau
+                    IF DATA-TYPE = "TRAIN"
+                        MOVE THE-LABEL TO IMAGE-LABEL (TRAIN-INDEX)
+                    ELSE
+                        IF DATA-TYPE = "TEST"
+                            MOVE THE-LABEL TO IMAGE-LABEL-TEST (TEST-INDEX)
+                        ELSE
+                            MOVE THE-LABEL TO IMAGE-LABEL-VAL (VAL-INDEX)
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
     END-IF
 
-    *> Lire et ajouter les pixels dans le bon tableau (normalized)
+    *> Lire et valider les pixels, puis les ajouter dans le bon tableau
+    *> (normalized) tant que la ligne reste valide
     PERFORM VARYING FIELD-COUNTER FROM 1 BY 1
-       UNTIL FIELD-COUNTER > 784 OR START-PTR > FUNCTION LENGTH(INPUT-RECORD)
+       UNTIL FIELD-COUNTER > PIXEL-COUNT OR START-PTR > FUNCTION LENGTH(INPUT-RECORD)
        PERFORM FIND-NEXT-FIELD
-       MOVE FUNCTION NUMVAL(FIELD-DATA) TO PIXEL-VALUE    *> Get raw value (0-255)
-       COMPUTE NORMALIZED-PIXEL = PIXEL-VALUE / 255       *> Normalize to 0-1
-       IF DATA-TYPE = "TRAIN"
-           MOVE NORMALIZED-PIXEL TO PIX (TRAIN-INDEX, FIELD-COUNTER)
-       ELSE
-           MOVE NORMALIZED-PIXEL TO PIX-TEST (TEST-INDEX, FIELD-COUNTER)
+       IF RECORD-IS-VALID
+           IF TEMP-LEN > FUNCTION LENGTH(FIELD-DATA)
+               MOVE 'N' TO RECORD-VALID-FLAG
+               ADD 1 TO BAD-PIXEL-TOTAL
+               DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                       " has an oversized pixel field at column "
+                       FIELD-COUNTER "; skipping row"
+           ELSE
+           IF FUNCTION TEST-NUMVAL(FIELD-DATA) NOT = 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               ADD 1 TO BAD-PIXEL-TOTAL
+               DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                       " has a non-numeric pixel at column " FIELD-COUNTER
+                       "; skipping row"
+           ELSE
+               MOVE FUNCTION NUMVAL(FIELD-DATA) TO PIXEL-RAW-VALUE
+               IF PIXEL-RAW-VALUE < 0 OR PIXEL-RAW-VALUE > 255
+                   MOVE 'N' TO RECORD-VALID-FLAG
+                   ADD 1 TO BAD-PIXEL-TOTAL
+                   DISPLAY "Warning: " DATA-TYPE " row " CURRENT-ROW-NUMBER
+                           " has out-of-range pixel " PIXEL-RAW-VALUE
+                           " at column " FIELD-COUNTER "; skipping row"
+               ELSE
+                   MOVE PIXEL-RAW-VALUE TO PIXEL-VALUE     *> Raw value (0-255)
+                   COMPUTE NORMALIZED-PIXEL = PIXEL-VALUE / 255
+                   IF DATA-TYPE = "TRAIN"
+                       MOVE NORMALIZED-PIXEL TO PIX (TRAIN-INDEX, FIELD-COUNTER)
+                   ELSE
+                       IF DATA-TYPE = "TEST"
+                           MOVE NORMALIZED-PIXEL TO PIX-TEST (TEST-INDEX, FIELD-COUNTER)
+                       ELSE
+                           MOVE NORMALIZED-PIXEL TO PIX-VAL (VAL-INDEX, FIELD-COUNTER)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           END-IF
        END-IF
     END-PERFORM
 
-    *> Increment counters
-    IF DATA-TYPE = "TRAIN"
-        ADD 1 TO TRAIN-COUNT
+    *> Increment counters only for rows that passed validation
+    IF RECORD-IS-VALID
+        IF DATA-TYPE = "TRAIN"
+            ADD 1 TO TRAIN-COUNT
+        ELSE
+            IF DATA-TYPE = "TEST"
+                ADD 1 TO TEST-COUNT
+            ELSE
+                ADD 1 TO VAL-COUNT
+            END-IF
+        END-IF
+        COMPUTE RECORD-COUNT = TRAIN-COUNT + TEST-COUNT + VAL-COUNT
     ELSE
-        ADD 1 TO TEST-COUNT
-    END-IF
-    COMPUTE RECORD-COUNT = TRAIN-COUNT + TEST-COUNT.
+        ADD 1 TO SKIPPED-RECORD-TOTAL
+    END-IF.
+
+PRINT-VALIDATION-REPORT.
+    DISPLAY " "
+    DISPLAY "Data validation summary:"
+    DISPLAY "  Rows rejected (bad field count): " BAD-FIELD-COUNT-TOTAL
+    DISPLAY "  Rows rejected (bad label):       " BAD-LABEL-TOTAL
+    DISPLAY "  Rows rejected (bad pixel value): " BAD-PIXEL-TOTAL
+    DISPLAY "  Total rows rejected:             " SKIPPED-RECORD-TOTAL
+    DISPLAY "  Rows accepted:                   " RECORD-COUNT
+    DISPLAY " ".
 
 
 INITIALIZE-NETWORK.
-    *> Initialize weights between input and hidden layers randomly
-    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > 784
-        PERFORM VARYING FIELD-COUNTER FROM 1 BY 1 UNTIL FIELD-COUNTER > 10
+    *> Initialize weights between input and first hidden layer randomly
+    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > PIXEL-COUNT
+        PERFORM VARYING FIELD-COUNTER FROM 1 BY 1 UNTIL FIELD-COUNTER > HIDDEN1-SIZE
            COMPUTE W-IH-COL(TRAIN-INDEX, FIELD-COUNTER) = (FUNCTION RANDOM() * 0.0714 - 0.0357)
         END-PERFORM
     END-PERFORM
 
-    *> Initialize weights between hidden and output layers randomly
-    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > 10
-        PERFORM VARYING FIELD-COUNTER FROM 1 BY 1 UNTIL FIELD-COUNTER > 10
+    *> Initialize first hidden layer biases to zero
+    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > HIDDEN1-SIZE
+        MOVE 0 TO BIAS-H(TRAIN-INDEX)
+    END-PERFORM
+
+    *> Initialize the optional second hidden layer randomly
+    IF HIDDEN2-SIZE > 0
+        PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > HIDDEN1-SIZE
+            PERFORM VARYING FIELD-COUNTER FROM 1 BY 1 UNTIL FIELD-COUNTER > HIDDEN2-SIZE
+               COMPUTE W-H1H2-COL(TRAIN-INDEX, FIELD-COUNTER) = (FUNCTION RANDOM() * 0.0714 - 0.0357)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > HIDDEN2-SIZE
+            MOVE 0 TO BIAS-H2(TRAIN-INDEX)
+        END-PERFORM
+    END-IF
+
+    *> Initialize weights between the last hidden layer and the output
+    *> layer randomly
+    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > LAST-HIDDEN-SIZE
+        PERFORM VARYING FIELD-COUNTER FROM 1 BY 1 UNTIL FIELD-COUNTER > LABEL-COUNT
            COMPUTE W-HO-COL(TRAIN-INDEX, FIELD-COUNTER) = (FUNCTION RANDOM() * 0.0714 - 0.0357)
         END-PERFORM
     END-PERFORM
 
-    *> Initialize biases to zero
-    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > 10
-        MOVE 0 TO BIAS-H(TRAIN-INDEX)
+    *> Initialize output layer biases to zero
+    PERFORM VARYING TRAIN-INDEX FROM 1 BY 1 UNTIL TRAIN-INDEX > LABEL-COUNT
         MOVE 0 TO BIAS-O(TRAIN-INDEX)
     END-PERFORM.
 
-FORWARD-PASS.
-    *> Step 1: Compute hidden layer outputs with ReLU
-    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
-        MOVE 0 TO TEMP-SUM
-        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > 784
-            COMPUTE TEMP-SUM = TEMP-SUM +
-                (CURRENT-INPUT(IINDEX) * W-IH-COL(IINDEX, HINDEX))
-        END-PERFORM
-        COMPUTE TEMP-SUM = TEMP-SUM + BIAS-H(HINDEX)
-        MOVE TEMP-SUM TO Z-H(HINDEX)
-        IF TEMP-SUM > 0
-            MOVE TEMP-SUM TO HIDDEN-OUT(HINDEX)
-        ELSE
-            MOVE 0 TO HIDDEN-OUT(HINDEX)
-        END-IF
-        *> Corrected modulus check for debugging output
-        DIVIDE CURRENT-IMAGE BY 100 GIVING QUOTIENT REMAINDER REMAINDER-VALUE
-        IF REMAINDER-VALUE = 0
-            DISPLAY "HIDDEN-OUT(" HINDEX "): " HIDDEN-OUT(HINDEX)
-        END-IF
-    END-PERFORM
-    *> Step 2: Compute output layer pre-activations
-    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-        MOVE 0 TO TEMP-SUM
-        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
-            COMPUTE TEMP-SUM = TEMP-SUM +
-                (HIDDEN-OUT(HINDEX) * W-HO-COL(HINDEX, OINDEX))
-        END-PERFORM
-        COMPUTE TEMP-SUM = TEMP-SUM + BIAS-O(OINDEX)
-        MOVE TEMP-SUM TO Z-O(OINDEX)
-    END-PERFORM
-    *> Step 3: Find MAX-Z from current Z-O values
-    MOVE Z-O(1) TO MAX-Z
-    PERFORM VARYING OINDEX FROM 2 BY 1 UNTIL OINDEX > 10
-        IF Z-O(OINDEX) > MAX-Z
-            MOVE Z-O(OINDEX) TO MAX-Z
-        END-IF
-    END-PERFORM
-    *> Step 4: Compute stabilized softmax
-    MOVE 0 TO EXP-SUM
-    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-        COMPUTE TEMP-EXP = FUNCTION EXP(Z-O(OINDEX) - MAX-Z)
-        MOVE TEMP-EXP TO OUTPUT-OUT(OINDEX)
-        ADD TEMP-EXP TO EXP-SUM
-        *> Corrected modulus check for debugging output
-        DIVIDE CURRENT-IMAGE BY 100 GIVING QUOTIENT REMAINDER REMAINDER-VALUE
-        IF REMAINDER-VALUE = 0
-            DISPLAY "EXP-SUM for OINDEX " OINDEX ": " EXP-SUM
-        END-IF
-    END-PERFORM
-    *> Step 5: Normalize outputs with safety check
-    IF EXP-SUM = 0
-        DISPLAY "Warning: EXP-SUM is zero, setting uniform probabilities"
-        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-            COMPUTE OUTPUT-OUT(OINDEX) = 0.1
-        END-PERFORM
-    ELSE
-        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-            COMPUTE OUTPUT-OUT(OINDEX) = OUTPUT-OUT(OINDEX) / EXP-SUM
-        END-PERFORM
-    END-IF.
-       
+    COPY FWDPASS.
+
 BACKPROPAGATION.
     *> Create one-hot vector for the true label
-    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
         IF OINDEX = CURRENT-LABEL + 1
             MOVE 1 TO ONE-HOT(OINDEX)
         ELSE
@@ -320,7 +640,7 @@ BACKPROPAGATION.
     END-PERFORM
 
     *> Compute output layer gradients
-    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
         COMPUTE DELTA-O(OINDEX) = OUTPUT-OUT(OINDEX) - ONE-HOT(OINDEX)
         *> Clipgradients
         IF DELTA-O(OINDEX) > 1
@@ -334,47 +654,147 @@ BACKPROPAGATION.
         END-IF
     END-PERFORM
 
-    *> Update output layer weights and biases
-    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
-        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-            COMPUTE W-HO-COL(HINDEX, OINDEX) = W-HO-COL(HINDEX, OINDEX) -
-                (LEARNING-RATE * HIDDEN-OUT(HINDEX) * DELTA-O(OINDEX))
+    *> Accumulate output layer gradients into the mini-batch totals
+    *> (from the last active hidden layer, whichever one that is)
+    PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            COMPUTE GRAD-WHO-COL(LINDEX, OINDEX) =
+                GRAD-WHO-COL(LINDEX, OINDEX) +
+                (OUTPUT-LAYER-INPUT(LINDEX) * DELTA-O(OINDEX))
         END-PERFORM
     END-PERFORM
-    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-        COMPUTE BIAS-O(OINDEX) = BIAS-O(OINDEX) - (LEARNING-RATE * DELTA-O(OINDEX))
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+        COMPUTE GRAD-BIAS-O(OINDEX) = GRAD-BIAS-O(OINDEX) + DELTA-O(OINDEX)
     END-PERFORM
 
-    *> Compute hidden layer gradients
-    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
+    *> Gradient arriving at the last hidden layer
+    PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
         MOVE 0 TO TEMP-SUM
-        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
-            COMPUTE TEMP-SUM = TEMP-SUM + (W-HO-COL(HINDEX, OINDEX) * DELTA-O(OINDEX))
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            COMPUTE TEMP-SUM = TEMP-SUM + (W-HO-COL(LINDEX, OINDEX) * DELTA-O(OINDEX))
         END-PERFORM
-        IF Z-H(HINDEX) > 0
-            MOVE TEMP-SUM TO DELTA-H(HINDEX)
-        ELSE
-            MOVE 0 TO DELTA-H(HINDEX)
-        END-IF
+        MOVE TEMP-SUM TO DELTA-LAST(LINDEX)
     END-PERFORM
 
-    *> Update hidden layer weights and biases
-    PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > 784
-        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
-            COMPUTE W-IH-COL(IINDEX, HINDEX) = W-IH-COL(IINDEX, HINDEX) -
-                (LEARNING-RATE * CURRENT-INPUT(IINDEX) * DELTA-H(HINDEX))
+    IF HIDDEN2-SIZE > 0
+        *> Mask by the second hidden layer's ReLU and accumulate its
+        *> gradients
+        PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+            IF Z-H2(H2INDEX) > 0
+                MOVE DELTA-LAST(H2INDEX) TO DELTA-H2(H2INDEX)
+            ELSE
+                MOVE 0 TO DELTA-H2(H2INDEX)
+            END-IF
+        END-PERFORM
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                COMPUTE GRAD-WH1H2-COL(HINDEX, H2INDEX) =
+                    GRAD-WH1H2-COL(HINDEX, H2INDEX) +
+                    (HIDDEN-OUT(HINDEX) * DELTA-H2(H2INDEX))
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+            COMPUTE GRAD-BIAS-H2(H2INDEX) = GRAD-BIAS-H2(H2INDEX) + DELTA-H2(H2INDEX)
+        END-PERFORM
+
+        *> Gradient arriving at the first hidden layer
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            MOVE 0 TO TEMP-SUM
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                COMPUTE TEMP-SUM = TEMP-SUM +
+                    (W-H1H2-COL(HINDEX, H2INDEX) * DELTA-H2(H2INDEX))
+            END-PERFORM
+            IF Z-H(HINDEX) > 0
+                MOVE TEMP-SUM TO DELTA-H(HINDEX)
+            ELSE
+                MOVE 0 TO DELTA-H(HINDEX)
+            END-IF
+        END-PERFORM
+    ELSE
+        *> Only one hidden layer: mask the gradient from the output
+        *> layer directly by its own ReLU
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            IF Z-H(HINDEX) > 0
+                MOVE DELTA-LAST(HINDEX) TO DELTA-H(HINDEX)
+            ELSE
+                MOVE 0 TO DELTA-H(HINDEX)
+            END-IF
+        END-PERFORM
+    END-IF
+
+    *> Accumulate first hidden layer gradients into the mini-batch
+    *> totals
+    PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            COMPUTE GRAD-WIH-COL(IINDEX, HINDEX) =
+                GRAD-WIH-COL(IINDEX, HINDEX) +
+                (CURRENT-INPUT(IINDEX) * DELTA-H(HINDEX))
         END-PERFORM
     END-PERFORM
-    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > 10
-        COMPUTE BIAS-H(HINDEX) = BIAS-H(HINDEX) - (LEARNING-RATE * DELTA-H(HINDEX))
-    END-PERFORM.
+    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+        COMPUTE GRAD-BIAS-H(HINDEX) = GRAD-BIAS-H(HINDEX) + DELTA-H(HINDEX)
+    END-PERFORM
+
+    ADD 1 TO BATCH-COUNTER.
+
+APPLY-MINIBATCH-UPDATE.
+    IF BATCH-COUNTER > 0
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+                COMPUTE W-HO-COL(LINDEX, OINDEX) = W-HO-COL(LINDEX, OINDEX) -
+                    (LEARNING-RATE * GRAD-WHO-COL(LINDEX, OINDEX) /
+                     BATCH-COUNTER)
+                MOVE 0 TO GRAD-WHO-COL(LINDEX, OINDEX)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            COMPUTE BIAS-O(OINDEX) = BIAS-O(OINDEX) -
+                (LEARNING-RATE * GRAD-BIAS-O(OINDEX) / BATCH-COUNTER)
+            MOVE 0 TO GRAD-BIAS-O(OINDEX)
+        END-PERFORM
+        IF HIDDEN2-SIZE > 0
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                    COMPUTE W-H1H2-COL(HINDEX, H2INDEX) =
+                        W-H1H2-COL(HINDEX, H2INDEX) -
+                        (LEARNING-RATE * GRAD-WH1H2-COL(HINDEX, H2INDEX) /
+                         BATCH-COUNTER)
+                    MOVE 0 TO GRAD-WH1H2-COL(HINDEX, H2INDEX)
+                END-PERFORM
+            END-PERFORM
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                COMPUTE BIAS-H2(H2INDEX) = BIAS-H2(H2INDEX) -
+                    (LEARNING-RATE * GRAD-BIAS-H2(H2INDEX) / BATCH-COUNTER)
+                MOVE 0 TO GRAD-BIAS-H2(H2INDEX)
+            END-PERFORM
+        END-IF
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                COMPUTE W-IH-COL(IINDEX, HINDEX) = W-IH-COL(IINDEX, HINDEX) -
+                    (LEARNING-RATE * GRAD-WIH-COL(IINDEX, HINDEX) /
+                     BATCH-COUNTER)
+                MOVE 0 TO GRAD-WIH-COL(IINDEX, HINDEX)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            COMPUTE BIAS-H(HINDEX) = BIAS-H(HINDEX) -
+                (LEARNING-RATE * GRAD-BIAS-H(HINDEX) / BATCH-COUNTER)
+            MOVE 0 TO GRAD-BIAS-H(HINDEX)
+        END-PERFORM
+        MOVE 0 TO BATCH-COUNTER
+    END-IF.
 
 EVALUATE-ACCURACY.
     MOVE 0 TO CORRECT-COUNT
     MOVE 0 TO TOTAL-TESTED
+    PERFORM VARYING CM-I FROM 1 BY 1 UNTIL CM-I > LABEL-COUNT
+        PERFORM VARYING CM-J FROM 1 BY 1 UNTIL CM-J > LABEL-COUNT
+            MOVE 0 TO CM-CELL(CM-I, CM-J)
+        END-PERFORM
+    END-PERFORM
     PERFORM VARYING TEST-INDEX FROM 1 BY 1 UNTIL TEST-INDEX > TEST-COUNT
         *> Load test image into CURRENT-INPUT
-        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > 784
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
             MOVE PIX-TEST(TEST-INDEX, IINDEX) TO CURRENT-INPUT(IINDEX)
         END-PERFORM
         MOVE IMAGE-LABEL-TEST(TEST-INDEX) TO CURRENT-LABEL
@@ -382,7 +802,7 @@ EVALUATE-ACCURACY.
         *> Find predicted label (index of max probability)
         MOVE 0 TO MAX-PROB
         MOVE 0 TO PREDICTED-LABEL
-        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > 10
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
             IF OUTPUT-OUT(OINDEX) > MAX-PROB
                 MOVE OUTPUT-OUT(OINDEX) TO MAX-PROB
                 COMPUTE PREDICTED-LABEL = OINDEX - 1  *> Adjust for 0-9 labels
@@ -393,11 +813,313 @@ EVALUATE-ACCURACY.
             ADD 1 TO CORRECT-COUNT
         END-IF
         ADD 1 TO TOTAL-TESTED
+        COMPUTE CM-TRUE = CURRENT-LABEL + 1
+        COMPUTE CM-PRED = PREDICTED-LABEL + 1
+        ADD 1 TO CM-CELL(CM-TRUE, CM-PRED)
     END-PERFORM
     *> Calculate accuracy as percentage
-    COMPUTE ACCURACY = (CORRECT-COUNT * 100.00) / TOTAL-TESTED
-    DISPLAY "Accuracy: " ACCURACY "%".
+    IF TOTAL-TESTED > 0
+        COMPUTE ACCURACY = (CORRECT-COUNT * 100.00) / TOTAL-TESTED
+        DISPLAY "Accuracy: " ACCURACY "%"
+    ELSE
+        MOVE 0 TO ACCURACY
+        DISPLAY "Accuracy: no test rows were accepted; skipping "
+                "accuracy calculation"
+    END-IF.
+
+EVALUATE-VALIDATION-ACCURACY.
+    MOVE 0 TO CORRECT-COUNT
+    MOVE 0 TO TOTAL-TESTED
+    PERFORM VARYING VAL-INDEX FROM 1 BY 1 UNTIL VAL-INDEX > VAL-COUNT
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+            MOVE PIX-VAL(VAL-INDEX, IINDEX) TO CURRENT-INPUT(IINDEX)
+        END-PERFORM
+        MOVE IMAGE-LABEL-VAL(VAL-INDEX) TO CURRENT-LABEL
+        PERFORM FORWARD-PASS
+        MOVE 0 TO MAX-PROB
+        MOVE 0 TO PREDICTED-LABEL
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            IF OUTPUT-OUT(OINDEX) > MAX-PROB
+                MOVE OUTPUT-OUT(OINDEX) TO MAX-PROB
+                COMPUTE PREDICTED-LABEL = OINDEX - 1
+            END-IF
+        END-PERFORM
+        IF PREDICTED-LABEL = CURRENT-LABEL
+            ADD 1 TO CORRECT-COUNT
+        END-IF
+        ADD 1 TO TOTAL-TESTED
+    END-PERFORM
+    IF TOTAL-TESTED > 0
+        COMPUTE VAL-ACCURACY = (CORRECT-COUNT * 100.00) / TOTAL-TESTED
+        DISPLAY "Validation accuracy: " VAL-ACCURACY "%"
+    END-IF.
+
+CHECK-EARLY-STOP.
+    IF VAL-ACCURACY > BEST-VAL-ACCURACY
+        MOVE VAL-ACCURACY TO BEST-VAL-ACCURACY
+        MOVE 0 TO VAL-STALL-COUNT
+    ELSE
+        ADD 1 TO VAL-STALL-COUNT
+        IF VAL-STALL-COUNT >= 2
+            MOVE 'Y' TO STOP-TRAINING-FLAG
+            DISPLAY "Validation accuracy has stalled; stopping early "
+                    "after epoch " EPOCH
+        END-IF
+    END-IF.
+
+PRINT-CONFUSION-REPORT.
+    DISPLAY " ".
+    DISPLAY "Confusion Matrix (rows = actual digit, columns = predicted digit)"
+    MOVE SPACES TO CM-LINE
+    MOVE 1 TO CM-PTR
+    STRING "        " DELIMITED BY SIZE INTO CM-LINE WITH POINTER CM-PTR
+    PERFORM VARYING CM-J FROM 1 BY 1 UNTIL CM-J > LABEL-COUNT
+        COMPUTE CM-DIGIT-OUT = CM-J - 1
+        STRING CM-DIGIT-OUT DELIMITED BY SIZE "    " DELIMITED BY SIZE
+            INTO CM-LINE WITH POINTER CM-PTR
+    END-PERFORM
+    DISPLAY CM-LINE
+    PERFORM VARYING CM-I FROM 1 BY 1 UNTIL CM-I > LABEL-COUNT
+        MOVE SPACES TO CM-LINE
+        MOVE 1 TO CM-PTR
+        COMPUTE CM-DIGIT-OUT = CM-I - 1
+        STRING CM-DIGIT-OUT DELIMITED BY SIZE " |  " DELIMITED BY SIZE
+            INTO CM-LINE WITH POINTER CM-PTR
+        PERFORM VARYING CM-J FROM 1 BY 1 UNTIL CM-J > LABEL-COUNT
+            MOVE CM-CELL(CM-I, CM-J) TO CM-CELL-OUT
+            STRING CM-CELL-OUT DELIMITED BY SIZE " " DELIMITED BY SIZE
+                INTO CM-LINE WITH POINTER CM-PTR
+        END-PERFORM
+        DISPLAY CM-LINE
+    END-PERFORM
+    DISPLAY " "
+    DISPLAY "Per-digit precision / recall:"
+    PERFORM VARYING CM-I FROM 1 BY 1 UNTIL CM-I > LABEL-COUNT
+        MOVE 0 TO CM-ROW-TOTAL
+        MOVE 0 TO CM-COL-TOTAL
+        MOVE CM-CELL(CM-I, CM-I) TO CM-TP
+        PERFORM VARYING CM-J FROM 1 BY 1 UNTIL CM-J > LABEL-COUNT
+            ADD CM-CELL(CM-I, CM-J) TO CM-ROW-TOTAL
+            ADD CM-CELL(CM-J, CM-I) TO CM-COL-TOTAL
+        END-PERFORM
+        MOVE 0 TO CM-PRECISION
+        MOVE 0 TO CM-RECALL
+        IF CM-ROW-TOTAL > 0
+            COMPUTE CM-RECALL = (CM-TP * 100.00) / CM-ROW-TOTAL
+        END-IF
+        IF CM-COL-TOTAL > 0
+            COMPUTE CM-PRECISION = (CM-TP * 100.00) / CM-COL-TOTAL
+        END-IF
+        COMPUTE CM-DIGIT-OUT = CM-I - 1
+        DISPLAY "Digit " CM-DIGIT-OUT ": precision=" CM-PRECISION
+                "%  recall=" CM-RECALL "%"
+    END-PERFORM.
+
+    COPY WEIGHTSIO.
+
+LOAD-CHECKPOINT.
+    MOVE 'N' TO CHECKPOINT-LOADED-FLAG
+    MOVE 'N' TO CK-EOF-FLAG
+    OPEN INPUT CHECKPOINT-FILE
+    IF CK-NOT-FOUND
+        DISPLAY "No training checkpoint found; starting a fresh run."
+    ELSE
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO CHECKPOINT-EPOCH
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO HIDDEN1-SIZE
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO HIDDEN2-SIZE
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO PIXEL-COUNT
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO LABEL-COUNT
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO BEST-VAL-ACCURACY
+        READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+            AT END MOVE 'Y' TO CK-EOF-FLAG
+        END-READ
+        MOVE FUNCTION NUMVAL(CHECKPOINT-RECORD) TO VAL-STALL-COUNT
+        PERFORM CLAMP-NETWORK-SHAPE
+        PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                    AT END MOVE 'Y' TO CK-EOF-FLAG
+                END-READ
+                COMPUTE W-IH-COL(IINDEX, HINDEX) =
+                    FUNCTION NUMVAL(CHECKPOINT-RECORD)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                AT END MOVE 'Y' TO CK-EOF-FLAG
+            END-READ
+            COMPUTE BIAS-H(HINDEX) = FUNCTION NUMVAL(CHECKPOINT-RECORD)
+        END-PERFORM
+        IF HIDDEN2-SIZE > 0
+            PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+                PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                    READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                        AT END MOVE 'Y' TO CK-EOF-FLAG
+                    END-READ
+                    COMPUTE W-H1H2-COL(HINDEX, H2INDEX) =
+                        FUNCTION NUMVAL(CHECKPOINT-RECORD)
+                END-PERFORM
+            END-PERFORM
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                    AT END MOVE 'Y' TO CK-EOF-FLAG
+                END-READ
+                COMPUTE BIAS-H2(H2INDEX) = FUNCTION NUMVAL(CHECKPOINT-RECORD)
+            END-PERFORM
+        END-IF
+        PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+            PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+                READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                    AT END MOVE 'Y' TO CK-EOF-FLAG
+                END-READ
+                COMPUTE W-HO-COL(LINDEX, OINDEX) =
+                    FUNCTION NUMVAL(CHECKPOINT-RECORD)
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                AT END MOVE 'Y' TO CK-EOF-FLAG
+            END-READ
+            COMPUTE BIAS-O(OINDEX) = FUNCTION NUMVAL(CHECKPOINT-RECORD)
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+        IF CK-END-OF-FILE
+            DISPLAY "Warning: checkpoint file was incomplete; ignoring it "
+                    "and starting a fresh run."
+        ELSE
+            MOVE 'Y' TO CHECKPOINT-LOADED-FLAG
+        END-IF
+    END-IF.
+
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE EPOCH TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE HIDDEN1-SIZE TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE HIDDEN2-SIZE TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE PIXEL-COUNT TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE LABEL-COUNT TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE BEST-VAL-ACCURACY TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    MOVE VAL-STALL-COUNT TO WEIGHT-TEXT-FIELD
+    MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+    WRITE CHECKPOINT-RECORD
+    PERFORM VARYING IINDEX FROM 1 BY 1 UNTIL IINDEX > PIXEL-COUNT
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            MOVE W-IH-COL(IINDEX, HINDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+            WRITE CHECKPOINT-RECORD
+        END-PERFORM
+    END-PERFORM
+    PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+        MOVE BIAS-H(HINDEX) TO WEIGHT-TEXT-FIELD
+        MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+        WRITE CHECKPOINT-RECORD
+    END-PERFORM
+    IF HIDDEN2-SIZE > 0
+        PERFORM VARYING HINDEX FROM 1 BY 1 UNTIL HINDEX > HIDDEN1-SIZE
+            PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+                MOVE W-H1H2-COL(HINDEX, H2INDEX) TO WEIGHT-TEXT-FIELD
+                MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+                WRITE CHECKPOINT-RECORD
+            END-PERFORM
+        END-PERFORM
+        PERFORM VARYING H2INDEX FROM 1 BY 1 UNTIL H2INDEX > HIDDEN2-SIZE
+            MOVE BIAS-H2(H2INDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+            WRITE CHECKPOINT-RECORD
+        END-PERFORM
+    END-IF
+    PERFORM VARYING LINDEX FROM 1 BY 1 UNTIL LINDEX > LAST-HIDDEN-SIZE
+        PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+            MOVE W-HO-COL(LINDEX, OINDEX) TO WEIGHT-TEXT-FIELD
+            MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+            WRITE CHECKPOINT-RECORD
+        END-PERFORM
+    END-PERFORM
+    PERFORM VARYING OINDEX FROM 1 BY 1 UNTIL OINDEX > LABEL-COUNT
+        MOVE BIAS-O(OINDEX) TO WEIGHT-TEXT-FIELD
+        MOVE WEIGHT-TEXT-FIELD TO CHECKPOINT-RECORD
+        WRITE CHECKPOINT-RECORD
+    END-PERFORM
+    CLOSE CHECKPOINT-FILE
+    DISPLAY "Checkpoint written after epoch " EPOCH.
+
+DELETE-CHECKPOINT.
+    CALL "CBL_DELETE_FILE" USING CHECKPOINT-PATH.
+
+APPEND-RUN-HISTORY.
+    MOVE FUNCTION CURRENT-DATE TO RH-DATE-TIME
+    IF EXP-SUM-WENT-ZERO
+        MOVE "YES" TO RH-SAFETY-DISPLAY
+    ELSE
+        MOVE "NO " TO RH-SAFETY-DISPLAY
+    END-IF
+    MOVE TRAIN-COUNT TO RH-TRAIN-COUNT-OUT
+    MOVE TEST-COUNT TO RH-TEST-COUNT-OUT
+    MOVE EPOCHS-COMPLETED TO RH-EPOCHS-OUT
+    MOVE SPACES TO RH-ACCURACY-DISPLAY
+    IF TOTAL-TESTED > 0
+        MOVE ACCURACY TO RH-ACCURACY-OUT
+        STRING RH-ACCURACY-OUT DELIMITED BY SIZE
+               "%" DELIMITED BY SIZE
+               INTO RH-ACCURACY-DISPLAY
+    ELSE
+        MOVE "N/A (no test data)" TO RH-ACCURACY-DISPLAY
+    END-IF
+
+    OPEN EXTEND RUN-HISTORY-FILE
+    IF RH-NOT-FOUND
+        OPEN OUTPUT RUN-HISTORY-FILE
+    END-IF
+    MOVE SPACES TO RUN-HISTORY-RECORD
+    STRING RH-YEAR "-" RH-MONTH "-" RH-DAY " " RH-HOUR ":" RH-MINUTE
+              ":" RH-SECOND DELIMITED BY SIZE
+           " train=" DELIMITED BY SIZE
+           RH-TRAIN-COUNT-OUT DELIMITED BY SIZE
+           " test=" DELIMITED BY SIZE
+           RH-TEST-COUNT-OUT DELIMITED BY SIZE
+           " epochs=" DELIMITED BY SIZE
+           RH-EPOCHS-OUT DELIMITED BY SIZE
+           " accuracy=" DELIMITED BY SIZE
+           RH-ACCURACY-DISPLAY DELIMITED BY SIZE
+           " softmax-zero-safety-fired=" DELIMITED BY SIZE
+           RH-SAFETY-DISPLAY DELIMITED BY SIZE
+           INTO RUN-HISTORY-RECORD
+    WRITE RUN-HISTORY-RECORD
+    CLOSE RUN-HISTORY-FILE
+    DISPLAY "Appended run summary to mnist/run_history.log".
 
 TERMINATION-ROUTINE.
     CLOSE TRAIN-FILE
-    CLOSE TEST-FILE.
+    CLOSE TEST-FILE
+    IF VALIDATION-IS-AVAILABLE
+        CLOSE VALIDATION-FILE
+    END-IF.
